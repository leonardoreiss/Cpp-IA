@@ -1,110 +1,1547 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PerceptronTraining.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  X1           PIC 99.
-       01  X2           PIC 99.
-       01  X3           PIC 99.
-       01  Y            PIC 9.
-       01  W1           PIC S9V99 COMP-3.
-       01  W2           PIC S9V99 COMP-3.
-       01  W3           PIC S9V99 COMP-3.
-       01  WBIAS        PIC S9V99 COMP-3.
-       01  TaxaApren    PIC S9V99 COMP-3.
-       01  UseBias      PIC X.
-       01  Iterations   PIC 9999 VALUE 0.
-       01  Saida        PIC 9.
-       01  MaxIterations PIC 9999 VALUE 1000.
-       01  Temp-X1      PIC 99.
-       01  Temp-X2      PIC 99.
-       01  Temp-X3      PIC 99.
-       01  Temp-Y       PIC 9.
-       01  PairCount    PIC 9 VALUE 3.
-       01  CASHW1       PIC S9V99 COMP-3.
-       01  CASHW2       PIC S9V99 COMP-3.
-       01  CASHW3       PIC S9V99 COMP-3.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Deseja utilizar o bias? (S/N):"
-           ACCEPT UseBias.
-
-           DISPLAY "Entre com a taxa de aprendizagem:"
-           ACCEPT TaxaApren.
-
-           MOVE 0.2 TO W1.
-           MOVE 0.2 TO W2.
-           MOVE 0.2 TO W3.
-           MOVE 0.2 TO WBIAS.
-
-           PERFORM VARYING PairCount FROM 1 BY 1 UNTIL PairCount > 3
-               DISPLAY "Val e valor esperado para o par " PairCount ":"
-               ACCEPT Temp-X1
-               ACCEPT Temp-X2
-               ACCEPT Temp-X3
-               ACCEPT Temp-Y
-
-               PERFORM Train-Perceptron
-               END-PERFORM
-
-           DISPLAY "Pesos aprendidos pela rede:"
-           DISPLAY "W1 = " W1
-           DISPLAY "W2 = " W2
-           DISPLAY "W3 = " W3
-
-           IF UseBias = 'S'
-               DISPLAY "WBIAS = " WBIAS
-           END-IF
-
-           DISPLAY "Qtd de iterações para o aprendizado: " Iterations
-
-           DISPLAY "Teste com novos valores de entrada (x1, x2, x3):"
-           ACCEPT X1.
-           ACCEPT X2.
-           ACCEPT X3.
-
-           COMPUTE Saida = (W1 * X1) + (W2 * X2) + (W3 * X3)
-
-           IF UseBias = 'S'
-               ADD WBIAS TO Saida
-           END-IF
-
-           IF Saida >= 0
-               MOVE 1 TO Saida
-           ELSE
-               MOVE 0 TO Saida
-           END-IF
-
-           DISPLAY "Saída para os novos valores de entrada: " Saida
-
-           STOP RUN.
-
-       Train-Perceptron.
-           PERFORM UNTIL Iterations > MaxIterations
-               MOVE 0 TO Saida
-               COMPUTE Saida = (W1*Temp-X1)+(W2*Temp-X2)+(W3*Temp-X3)
-               IF UseBias = 'S'
-                   ADD WBIAS TO Saida
-               END-IF
-               IF Saida >= 0
-                   MOVE 1 TO Saida
-               ELSE
-                   MOVE 0 TO Saida
-               END-IF
-               IF Saida NOT = Temp-Y
-                COMPUTE W1 = W1+(TaxaApren * (Temp-Y - Saida)*Temp-X1)
-                COMPUTE W2 = W2+(TaxaApren * (Temp-Y - Saida)*Temp-X2)
-                COMPUTE W3 = W3+(TaxaApren * (Temp-Y - Saida)*Temp-X3)
-                   IF UseBias = 'S'
-                       COMPUTE WBIAS = WBIAS+(TaxaApren*(Temp-Y -Saida))
-                   END-IF
-               ELSE
-                   EXIT PERFORM
-               END-IF
-               ADD 1 TO Iterations
-               COMPUTE Saida = 0
-           END-PERFORM.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PERCEPTRONTRAINING.
+000030 AUTHOR.        R-MARTINS.
+000040 INSTALLATION.  CREDIT-RISK-SYSTEMS.
+000050 DATE-WRITTEN.  01/15/2024.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 01/15/24   RM    ORIGINAL SINGLE-PASS PERCEPTRON.
+000120* 08/08/26   RM    PERSIST LEARNED WEIGHTS ACROSS RUNS IN
+000130*                  WEIGHTS-FILE; SEED FROM CASHW1/CASHW2/
+000140*                  CASHW3/CASHWBIAS ON STARTUP.
+000150* 08/08/26   RM    TRAIN FROM TRAINING-SET FILE INSTEAD OF
+000160*                  ACCEPT'D PAIRS; PAIRCOUNT NOW COUNTS THE
+000170*                  RECORDS ACTUALLY READ.
+000180* 08/08/26   RM    TRAIN-PERCEPTRON NOW RUNS FULL EPOCHS
+000190*                  OVER THE WHOLE TRAINING-TABLE AND PRINTS
+000200*                  A CONVERGENCE REPORT. MAXITERATIONS IS
+000210*                  NOW AN EPOCH CAP, NOT A PER-PAIR CAP.
+000220* 08/08/26   RM    ADDED BATCH SCORING OF TEST-VECTORS INTO
+000230*                  SCORE-REPORT; FACTORED THE WEIGHTED-SUM
+000240*                  PLUS THRESHOLD LOGIC INTO 6000-COMPUTE-
+000250*                  SAIDA SO BOTH THE INTERACTIVE TEST AND
+000260*                  THE BATCH PASS SHARE IT.
+000270* 08/08/26   RM    REPLACED THE USEBIAS/TAXAAPREN/TEST-CASE
+000280*                  ACCEPTs WITH A PARM-FILE SYSIN CARD SO
+000290*                  THE JOB CAN RUN UNATTENDED IN THE
+000300*                  OVERNIGHT BATCH WINDOW.
+000310* 08/08/26   RM    REPLACED THE FIXED X1/X2/X3-W1/W2/W3
+000320*                  FIELDS WITH A 5-SLOT FEATURE/WEIGHT
+000330*                  TABLE DRIVEN BY FEATURECOUNT, SO ADDING
+000340*                  A 4TH OR 5TH INDICATOR NEEDS NO RECOMPILE
+000350*                  -- JUST A PM-FEATURE-COUNT CHANGE. THE
+000360*                  CASHW1/CASHW2/CASHW3 CARRY-FORWARD SLOTS
+000370*                  ADDED FOR WEIGHT PERSISTENCE BECOME A
+000380*                  CASHW TABLE FOR THE SAME REASON. ALSO
+000390*                  FIXED THE WEIGHTED SUM BEING ACCUMULATED
+000400*                  DIRECTLY INTO THE UNSIGNED 1-DIGIT SAIDA
+000410*                  FIELD -- IT NOW ACCUMULATES IN SIGNED
+000420*                  WS-WEIGHTED-SUM AND ONLY THE FINAL 0/1
+000430*                  CALL GOES INTO SAIDA.
+000440* 08/08/26   RM    VALIDATE THE 0/1 INDICATOR FIELDS COMING
+000450*                  IN FROM TRAINING-SET, TEST-VECTORS AND
+000460*                  THE PARM-FILE TEST CASE BEFORE TRAINING OR
+000470*                  SCORING ON THEM; BAD ROWS ARE LOGGED TO
+000480*                  EXCEPTIONS-REPORT WITH THE FIELD AND VALUE
+000490*                  AND SKIPPED RATHER THAN TRAINED ON.
+000500* 08/08/26   RM    ADDED AN AUDIT-LOG: ONE RECORD PER PASS
+000510*                  THROUGH 3110-TRAIN-ONE-PAIR WITH THE
+000520*                  ITERATION/EPOCH/PAIR, SAIDA BEFORE AND
+000530*                  AFTER ANY WEIGHT ADJUSTMENT, AND THE
+000540*                  RESULTING WEIGHTS.
+000550* 08/08/26   RM    ADDED CHECKPOINT/RESTART: WEIGHTS, THE
+000560*                  ITERATION COUNT AND THE CURRENT PAIR ARE
+000570*                  SNAPSHOTTED TO CHECKPOINT-FILE EVERY
+000580*                  CHECKPOINTINTERVAL ITERATIONS; STARTUP
+000590*                  RESUMES FROM IT WHEN PRESENT INSTEAD OF
+000600*                  ALWAYS STARTING COLD.
+000610* 08/08/26   RM    SCORE-REPORT AND THE INTERACTIVE TEST NOW
+000620*                  SHOW THE RAW WEIGHTED SUM (MARGEM) BEHIND
+000630*                  EACH SAIDA, NOT JUST THE 0/1 CALL. ADDED
+000640*                  THRESHOLD-REPORT, WHICH RERUNS EVERY SCORED
+000650*                  TEST-VECTOR AGAINST A SET OF CANDIDATE
+000660*                  THRESHOLDS SO THE CUTOFF CAN BE TUNED
+000670*                  WITHOUT RETRAINING.
+000680*----------------------------------------------------------
+000690
+000700 ENVIRONMENT DIVISION.
+000710 CONFIGURATION SECTION.
+000720     SOURCE-COMPUTER.  IBM.
+000730     OBJECT-COMPUTER.  IBM.
+000740
+000750 INPUT-OUTPUT SECTION.
+000760 FILE-CONTROL.
+000770     SELECT OPTIONAL WEIGHTS-FILE ASSIGN TO WEIGHTFL
+000780             ORGANIZATION IS LINE SEQUENTIAL
+000790             FILE STATUS IS WS-WEIGHTS-STATUS.
+000800
+000810     SELECT TRAINING-SET ASSIGN TO TRAINSET
+000820             ORGANIZATION IS LINE SEQUENTIAL
+000830             FILE STATUS IS WS-TRAINING-STATUS.
+000840
+000850     SELECT OPTIONAL TEST-VECTORS ASSIGN TO TESTVECS
+000860             ORGANIZATION IS LINE SEQUENTIAL
+000870             FILE STATUS IS WS-TESTVEC-STATUS.
+000880
+000890     SELECT SCORE-REPORT ASSIGN TO SCOREOUT
+000900             ORGANIZATION IS LINE SEQUENTIAL
+000910             FILE STATUS IS WS-SCOREOUT-STATUS.
+000920
+000930     SELECT OPTIONAL PARM-FILE ASSIGN TO PARMFILE
+000940             ORGANIZATION IS LINE SEQUENTIAL
+000950             FILE STATUS IS WS-PARM-STATUS.
+000960
+000970     SELECT EXCEPTIONS-REPORT ASSIGN TO EXCPTOUT
+000980             ORGANIZATION IS LINE SEQUENTIAL
+000990             FILE STATUS IS WS-EXCEPT-STATUS.
+001000
+001010     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+001020             ORGANIZATION IS LINE SEQUENTIAL
+001030             FILE STATUS IS WS-AUDIT-STATUS.
+001040
+001050     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CKPTFILE
+001060             ORGANIZATION IS LINE SEQUENTIAL
+001070             FILE STATUS IS WS-CHECKPT-STATUS.
+001080
+001090     SELECT THRESHOLD-REPORT ASSIGN TO THRESHOUT
+001100             ORGANIZATION IS LINE SEQUENTIAL
+001110             FILE STATUS IS WS-THRESHOLD-STATUS.
+001120
+001130 DATA DIVISION.
+001140 FILE SECTION.
+001150 FD  WEIGHTS-FILE
+001160         RECORDING MODE IS F.
+001170 01  WEIGHTS-RECORD.
+001180     05  WR-WEIGHT OCCURS 5 TIMES PIC S9V99.
+001190     05  WR-WBIAS       PIC S9V99.
+001200
+001210 FD  TRAINING-SET
+001220         RECORDING MODE IS F.
+001230 01  TRAINING-RECORD.
+001240     05  TR-FEATURE OCCURS 5 TIMES PIC 99.
+001250     05  TR-Y            PIC 9.
+001260
+001270 FD  TEST-VECTORS
+001280         RECORDING MODE IS F.
+001290 01  TEST-VECTOR-RECORD.
+001300     05  TV-FEATURE OCCURS 5 TIMES PIC 99.
+001310
+001320 FD  SCORE-REPORT
+001330         RECORDING MODE IS F.
+001340 01  SCORE-REPORT-RECORD    PIC X(60).
+001350
+001360 FD  PARM-FILE
+001370         RECORDING MODE IS F.
+001380 01  PARM-RECORD.
+001390     05  PM-USE-BIAS       PIC X(01).
+001400     05  PM-TAXA-APREN     PIC S9V99 SIGN IS LEADING SEPARATE.
+001410     05  PM-FEATURE-COUNT  PIC 9.
+001420     05  PM-TEST-FEATURE OCCURS 5 TIMES PIC 99.
+001430     05  PM-RUN-TEST       PIC X(01).
+001440     05  PM-COMPARE-BIAS   PIC X(01).
+001450
+001460 FD  EXCEPTIONS-REPORT
+001470         RECORDING MODE IS F.
+001480 01  EXCEPTION-RECORD      PIC X(60).
+001490
+001500 FD  AUDIT-LOG
+001510         RECORDING MODE IS F.
+001520 01  AUDIT-RECORD          PIC X(120).
+001530
+001540 FD  CHECKPOINT-FILE
+001550         RECORDING MODE IS F.
+001560 01  CHECKPOINT-RECORD.
+001570     05  CK-WEIGHT OCCURS 5 TIMES PIC S9V99.
+001580     05  CK-WBIAS       PIC S9V99.
+001590     05  CK-ITERATIONS   PIC 9(07).
+001600     05  CK-EPOCHS       PIC 9999.
+001610     05  CK-PAIR-INDEX   PIC 9999.
+001620
+001630 FD  THRESHOLD-REPORT
+001640         RECORDING MODE IS F.
+001650 01  THRESHOLD-RECORD      PIC X(48).
+001660
+001670 WORKING-STORAGE SECTION.
+001680
+001690*----------------------------------------------------------
+001700* NETWORK STATE -- FEATURE COUNT IS SET FROM PM-FEATURE-
+001710* COUNT IN 1100-READ-PARAMETERS; ALL TABLES BELOW ARE SIZED
+001720* TO THE WIDEST CASE WE SUPPORT (5 INDICATORS) SO ADDING A
+001730* NEW ONE IS A PARM CHANGE, NOT A RECOMPILE.
+001740*----------------------------------------------------------
+001750 01  FeatureCount   PIC 9 VALUE 3.
+001760 01  FeatureIndex   PIC 9 COMP VALUE 0.
+001770 01  WEIGHT-TABLE.
+001780     05  WT-W OCCURS 5 TIMES PIC S9V99 COMP-3.
+001790 01  WBIAS        PIC S9V99 COMP-3.
+001800 01  TaxaApren    PIC S9V99 COMP-3.
+001810 01  UseBias      PIC X.
+001820 01  Iterations   PIC 9(07) VALUE 0.
+001830 01  Saida        PIC 9.
+001840 01  WS-WEIGHTED-SUM PIC S9(4)V99 COMP-3.
+001850 01  MaxIterations PIC 9999 VALUE 1000.
+001860 01  PairCount    PIC 9999 VALUE 0.
+001870 01  Epochs       PIC 9999 COMP VALUE 0.
+001880 01  MisclassifiedCount PIC 9999 COMP VALUE 0.
+001890 01  PairIndex    PIC 9999 COMP VALUE 0.
+001900
+001910*----------------------------------------------------------
+001920* GENERIC SCORING INPUTS -- LOADED BY WHOEVER IS CALLING
+001930* 6000-COMPUTE-SAIDA (INTERACTIVE TEST OR BATCH SCORING).
+001940*----------------------------------------------------------
+001950 01  WS-CALC-FEATURE.
+001960     05  WS-CALC-X OCCURS 5 TIMES PIC 99.
+001970
+001980*----------------------------------------------------------
+001990* SCORE-REPORT LINE IMAGE -- BUILT VIA STRING (VARIABLE
+002000* NUMBER OF FEATURES), THEN MOVED INTO THE FD RECORD.
+002010*----------------------------------------------------------
+002020 01  WS-SCORE-LINE        PIC X(60).
+002030 01  WS-FEATURE-LABEL     PIC 9.
+002040 01  WS-STRING-PTR        PIC 9(03) COMP.
+002050
+002060*----------------------------------------------------------
+002070* IN-MEMORY TRAINING SET -- LOADED ONCE FROM TRAINING-SET
+002080* SO TRAIN-PERCEPTRON CAN SWEEP FULL EPOCHS OVER IT.
+002090*----------------------------------------------------------
+002100 01  TRAINING-TABLE.
+002110     05  TT-ENTRY OCCURS 500 TIMES
+002120                 INDEXED BY TT-IDX.
+002130         10  TT-FEATURE OCCURS 5 TIMES PIC 99.
+002140         10  TT-Y              PIC 9.
+002150
+002160*----------------------------------------------------------
+002170* CARRY-FORWARD WEIGHT BUFFERS (WEIGHTS-FILE I/O AREA)
+002180*----------------------------------------------------------
+002190 01  CASHW-TABLE.
+002200     05  CASHW OCCURS 5 TIMES PIC S9V99 COMP-3.
+002210 01  CASHWBIAS    PIC S9V99 COMP-3.
+002220
+002230*----------------------------------------------------------
+002240* SWITCHES
+002250*----------------------------------------------------------
+002260 01  WS-WEIGHTS-STATUS        PIC XX.
+002270     88  WEIGHTS-FILE-OK            VALUE "00".
+002280     88  WEIGHTS-FILE-NOT-FOUND     VALUE "35".
+002290 01  WS-TRAINING-STATUS       PIC XX.
+002300     88  TRAINING-FILE-OK           VALUE "00".
+002310     88  TRAINING-EOF               VALUE "10".
+002320 01  WS-TESTVEC-STATUS       PIC XX.
+002330     88  TESTVEC-FILE-OK            VALUE "00".
+002340     88  TESTVEC-FILE-NOT-FOUND     VALUE "05".
+002350     88  TESTVEC-EOF                VALUE "10".
+002360 01  WS-SCOREOUT-STATUS      PIC XX.
+002370 01  WS-PARM-STATUS         PIC XX.
+002380     88  PARM-FILE-OK              VALUE "00".
+002390     88  PARM-FILE-NOT-FOUND       VALUE "05".
+002400 01  WS-EXCEPT-STATUS       PIC XX.
+002410 01  WS-CHECKPT-STATUS      PIC XX.
+002420     88  CHECKPOINT-FILE-OK         VALUE "00".
+002430     88  CHECKPOINT-FILE-NOT-FOUND  VALUE "05".
+002440 01  WS-SWITCHES.
+002450     05  WS-HAVE-SAVED-WEIGHTS PIC X VALUE "N".
+002460         88  HAVE-SAVED-WEIGHTS      VALUE "Y".
+002470     05  WS-CONVERGED         PIC X VALUE "N".
+002480         88  CONVERGED               VALUE "Y".
+002490     05  WS-HIT-MAX-EPOCHS    PIC X VALUE "N".
+002500         88  HIT-MAX-EPOCHS          VALUE "Y".
+002510     05  WS-TRAIN-VALID-SW    PIC X VALUE "Y".
+002520         88  TRAINING-RECORD-VALID   VALUE "Y".
+002530     05  WS-TESTVEC-VALID-SW  PIC X VALUE "Y".
+002540         88  TESTVEC-RECORD-VALID    VALUE "Y".
+002550     05  WS-PARM-TEST-VALID-SW PIC X VALUE "Y".
+002560         88  PARM-TEST-VALID         VALUE "Y".
+002570     05  WS-RESUMED-SW        PIC X VALUE "N".
+002580         88  RESUMED-FROM-CHECKPOINT VALUE "Y".
+002590     05  WS-SKIP-EPOCH-INCR-SW PIC X VALUE "N".
+002600         88  SKIP-EPOCH-INCR         VALUE "Y".
+002610
+002620*----------------------------------------------------------
+002630* INPUT VALIDATION -- EXCEPTIONS-REPORT WORK AREA
+002640*----------------------------------------------------------
+002650 01  WS-TRAIN-ROW     PIC 9999 COMP VALUE 0.
+002660 01  WS-TESTVEC-ROW   PIC 9999 COMP VALUE 0.
+002670 01  ExceptionCount   PIC 9999 COMP VALUE 0.
+002680 01  WS-EXC-LINE         PIC X(60).
+002690 01  WS-EXC-SOURCE       PIC X(08).
+002700 01  WS-EXC-FIELD-LABEL  PIC X(02).
+002710 01  WS-EXC-FIELD-NUM    PIC 9.
+002720 01  WS-EXC-VALUE        PIC 99.
+002730 01  WS-EXC-ROW          PIC 9999.
+002740
+002750 01  WS-AUDIT-STATUS        PIC XX.
+002760 01  WS-AUDIT-LINE          PIC X(120).
+002770 01  WS-AUDIT-SAIDA-BEFORE  PIC 9.
+002780 01  WS-AUDIT-SAIDA-AFTER   PIC 9.
+002790 01  WS-AUDIT-EPOCHS-D      PIC 9999.
+002800 01  WS-AUDIT-PAIR-D        PIC 9999.
+002810 01  WS-AUDIT-WBIAS-D       PIC S9V99 SIGN IS LEADING SEPARATE.
+002820 01  WS-AUDIT-WEIGHT-D      PIC S9V99 SIGN IS LEADING SEPARATE.
+002830
+002840*----------------------------------------------------------
+002850* CHECKPOINT/RESTART
+002860*----------------------------------------------------------
+002870 01  CheckpointInterval     PIC 9(04) COMP VALUE 100.
+002880 01  WS-ITERS-SINCE-CHECKPOINT PIC 9(04) COMP VALUE 0.
+002890
+002900*----------------------------------------------------------
+002910* BIAS ON/OFF COMPARISON (PM-COMPARE-BIAS) -- A SECOND PAIR
+002920* OF WEIGHT TABLES TRAINED OVER THE SAME TRAINING-TABLE, ONE
+002930* WITH BIAS FORCED ON AND ONE WITH BIAS FORCED OFF, SO THE
+002940* TWO CAN BE REPORTED SIDE BY SIDE REGARDLESS OF WHAT USEBIAS
+002950* IS SET TO FOR THE REAL TRAINING RUN ABOVE.
+002960*----------------------------------------------------------
+002970 01  CB-WEIGHTS-WITH-BIAS.
+002980     05  CBW-W OCCURS 5 TIMES PIC S9V99 COMP-3.
+002990 01  CBW-WBIAS         PIC S9V99 COMP-3.
+003000 01  CB-WEIGHTS-NO-BIAS.
+003010     05  CBN-W OCCURS 5 TIMES PIC S9V99 COMP-3.
+003020 01  CB-ITERATIONS-WITH   PIC 9(07) VALUE 0.
+003030 01  CB-ITERATIONS-NOBIAS PIC 9(07) VALUE 0.
+003040 01  CB-EPOCHS-WITH       PIC 9999 COMP VALUE 0.
+003050 01  CB-EPOCHS-NOBIAS     PIC 9999 COMP VALUE 0.
+003060 01  CB-MISCLASSIFIED     PIC 9999 COMP VALUE 0.
+003070 01  CB-CORRECT-WITH      PIC 9(07) VALUE 0.
+003080 01  CB-CORRECT-NOBIAS    PIC 9(07) VALUE 0.
+003090 01  CB-ACCURACY-WITH     PIC 999V99.
+003100 01  CB-ACCURACY-NOBIAS   PIC 999V99.
+003110 01  WS-CB-SAIDA          PIC 9.
+003120 01  WS-CB-WEIGHTED-SUM   PIC S9(4)V99 COMP-3.
+003130 01  WS-CB-SWITCHES.
+003140     05  WS-CB-CONVERGED-WITH-SW   PIC X VALUE "N".
+003150         88  CB-CONVERGED-WITH           VALUE "Y".
+003160     05  WS-CB-CONVERGED-NOBIAS-SW PIC X VALUE "N".
+003170         88  CB-CONVERGED-NOBIAS         VALUE "Y".
+003180
+003190*----------------------------------------------------------
+003200* DECISION MARGIN / CANDIDATE-THRESHOLD REPORTING
+003210*----------------------------------------------------------
+003220 01  WS-MARGIN-D    PIC S9(4)V99 SIGN IS LEADING SEPARATE.
+003230
+003240 01  ThresholdIndex PIC 9 COMP VALUE 0.
+003250 01  THRESHOLD-VALUES.
+003260     05  FILLER PIC S9(4)V99 VALUE -2.00.
+003270     05  FILLER PIC S9(4)V99 VALUE -1.00.
+003280     05  FILLER PIC S9(4)V99 VALUE 0.00.
+003290     05  FILLER PIC S9(4)V99 VALUE 1.00.
+003300     05  FILLER PIC S9(4)V99 VALUE 2.00.
+003310 01  THRESHOLD-TABLE REDEFINES THRESHOLD-VALUES.
+003320     05  THR-VALUE OCCURS 5 TIMES PIC S9(4)V99.
+003330
+003340 01  WS-THRESHOLD-STATUS  PIC XX.
+003350 01  WS-THRESHOLD-LINE    PIC X(48).
+003360 01  WS-THRESH-SOURCE     PIC X(08).
+003370 01  WS-THRESH-CASE-D     PIC 9999.
+003380 01  WS-THRESH-LIMIAR-D   PIC S9(4)V99 SIGN IS LEADING SEPARATE.
+003390 01  WS-THRESH-SAIDA      PIC 9.
+003400
+003410 PROCEDURE DIVISION.
+003420
+003430 0000-MAINLINE.
+003440     PERFORM 1000-INITIALIZE
+003450             THRU 1000-INITIALIZE-EXIT
+003460
+003470     IF HAVE-SAVED-WEIGHTS
+003480         DISPLAY "Pesos iniciais carregados de execucao anterior."
+003490     ELSE
+003500         DISPLAY "Pesos iniciais: valores padrao (0.2)."
+003510     END-IF.
+003520
+003530     PERFORM 1100-READ-PARAMETERS
+003540             THRU 1100-READ-PARAMETERS-EXIT
+003550
+003560     OPEN OUTPUT EXCEPTIONS-REPORT.
+003570
+003580     OPEN INPUT TRAINING-SET.
+003590     PERFORM 2000-READ-TRAINING-RECORD
+003600             THRU 2000-READ-TRAINING-RECORD-EXIT
+003610     PERFORM 2100-LOAD-TRAINING-PAIR
+003620             THRU 2100-LOAD-TRAINING-PAIR-EXIT
+003630                 UNTIL TRAINING-EOF
+003640     CLOSE TRAINING-SET.
+003650
+003660     OPEN OUTPUT AUDIT-LOG.
+003670     PERFORM 3000-TRAIN-PERCEPTRON
+003680             THRU 3000-TRAIN-PERCEPTRON-EXIT
+003690     CLOSE AUDIT-LOG.
+003700
+003710     PERFORM 3900-DISPLAY-CONVERGENCE-REPORT
+003720             THRU 3900-DISPLAY-CONVERGENCE-REPORT-EXIT
+003730
+003740     DISPLAY "Pesos aprendidos pela rede:"
+003750     PERFORM 3950-DISPLAY-WEIGHTS
+003760             THRU 3950-DISPLAY-WEIGHTS-EXIT
+003770
+003780     IF UseBias = 'S'
+003790         DISPLAY "WBIAS = " WBIAS
+003800     END-IF
+003810
+003820     DISPLAY "Qtd de iterações para o aprendizado: " Iterations
+003830
+003840     IF PM-COMPARE-BIAS = 'S'
+003850         PERFORM 3700-RUN-BIAS-COMPARISON
+003860                 THRU 3700-RUN-BIAS-COMPARISON-EXIT
+003870     END-IF.
+003880
+003890     OPEN OUTPUT THRESHOLD-REPORT.
+003900     PERFORM 3198-WRITE-TRAINING-THRESHOLDS
+003910             THRU 3198-WRITE-TRAINING-THRESHOLDS-EXIT
+003920
+003930     IF PM-RUN-TEST = 'S'
+003940         PERFORM 1150-LOAD-TEST-FEATURES
+003950                 THRU 1150-LOAD-TEST-FEATURES-EXIT
+003960         IF PARM-TEST-VALID
+003970             PERFORM 6000-COMPUTE-SAIDA
+003980                     THRU 6000-COMPUTE-SAIDA-EXIT
+003990             DISPLAY "Saída para os novos valores de entrada: "
+004000                     Saida
+004010             DISPLAY "Margem da decisao (soma ponderada): "
+004020                     WS-WEIGHTED-SUM
+004030         ELSE
+004040             DISPLAY "Caso de teste do PARM-FILE tem valor"
+004050                     " invalido; teste ignorado."
+004060         END-IF
+004070     END-IF.
+004080
+004090     PERFORM 4000-BATCH-SCORE
+004100             THRU 4000-BATCH-SCORE-EXIT
+004110     CLOSE THRESHOLD-REPORT.
+004120
+004130     CLOSE EXCEPTIONS-REPORT.
+004140     DISPLAY "Qtd de exceções registradas: " ExceptionCount.
+004150
+004160     PERFORM 8000-SAVE-WEIGHTS
+004170             THRU 8000-SAVE-WEIGHTS-EXIT
+004180
+004190* A RUN THAT REACHES THIS POINT FINISHED CLEANLY, SO ANY
+004200* CHECKPOINT LEFT BEHIND IS STALE -- DISCARD IT NOW SO THE
+004210* NEXT RUN SEEDS FROM WEIGHTS-FILE (THIS RUN'S REAL FINAL
+004220* WEIGHTS) INSTEAD OF AN OLD MID-TRAINING SNAPSHOT.
+004230     DELETE FILE CHECKPOINT-FILE.
+004240
+004250     STOP RUN.
+004260
+004270 0000-MAINLINE-EXIT.
+004280     EXIT.
+004290
+004300*----------------------------------------------------------
+004310* 1000-INITIALIZE -- SEED THE WEIGHT TABLE. A CHECKPOINT FROM
+004320* AN ABENDED RUN TAKES PRIORITY OVER THE WEIGHTS-FILE, SINCE
+004330* IT IS THE MORE RECENT STATE; IF NEITHER IS PRESENT, FALL
+004340* BACK TO THE ORIGINAL 0.2 STARTING WEIGHTS.
+004350*----------------------------------------------------------
+004360 1000-INITIALIZE.
+004370     PERFORM 1010-DEFAULT-ONE-WEIGHT
+004380             THRU 1010-DEFAULT-ONE-WEIGHT-EXIT
+004390                 VARYING FeatureIndex FROM 1 BY 1
+004400                 UNTIL FeatureIndex > 5.
+004410     MOVE 0.2 TO WBIAS.
+004420
+004430     PERFORM 1030-RESUME-CHECKPOINT
+004440             THRU 1030-RESUME-CHECKPOINT-EXIT.
+004450
+004460     IF NOT RESUMED-FROM-CHECKPOINT
+004470         OPEN INPUT WEIGHTS-FILE
+004480         IF WEIGHTS-FILE-OK
+004490             READ WEIGHTS-FILE
+004500                 AT END
+004510                     MOVE "N" TO WS-HAVE-SAVED-WEIGHTS
+004520                 NOT AT END
+004530                     PERFORM 1020-LOAD-ONE-WEIGHT
+004540                             THRU 1020-LOAD-ONE-WEIGHT-EXIT
+004550                             VARYING FeatureIndex FROM 1 BY 1
+004560                             UNTIL FeatureIndex > 5
+004570                     MOVE WR-WBIAS TO CASHWBIAS
+004580                     MOVE CASHWBIAS TO WBIAS
+004590                     MOVE "Y" TO WS-HAVE-SAVED-WEIGHTS
+004600             END-READ
+004610         END-IF
+004620*     WEIGHTS-FILE IS OPTIONAL -- A COLD FIRST RUN (REQ 000)
+004630*     LEAVES IT ABSENT, AND OPEN INPUT ON A MISSING OPTIONAL
+004640*     FILE STILL OPENS IT (STATUS "05"), SO THE CLOSE BELOW
+004650*     MUST NOT BE CONDITIONED ON WEIGHTS-FILE-OK -- SAME
+004660*     LESSON AS 1030-RESUME-CHECKPOINT AND CHECKPOINT-FILE.
+004670         CLOSE WEIGHTS-FILE
+004680     END-IF.
+004690
+004700 1000-INITIALIZE-EXIT.
+004710     EXIT.
+004720
+004730 1010-DEFAULT-ONE-WEIGHT.
+004740     MOVE 0.2 TO WT-W(FeatureIndex).
+004750
+004760 1010-DEFAULT-ONE-WEIGHT-EXIT.
+004770     EXIT.
+004780
+004790 1020-LOAD-ONE-WEIGHT.
+004800     MOVE WR-WEIGHT(FeatureIndex) TO CASHW(FeatureIndex).
+004810     MOVE CASHW(FeatureIndex) TO WT-W(FeatureIndex).
+004820
+004830 1020-LOAD-ONE-WEIGHT-EXIT.
+004840     EXIT.
+004850
+004860*----------------------------------------------------------
+004870* 1030-RESUME-CHECKPOINT -- IF A CHECKPOINT-FILE WAS LEFT BY
+004880* AN EARLIER RUN THAT DID NOT FINISH, LOAD ITS WEIGHTS AND
+004890* RESUME Epochs/Iterations FROM THERE INSTEAD OF STARTING
+004900* COLD. CK-PAIR-INDEX IS DISPLAYED FOR THE OPERATOR'S
+004910* BENEFIT ONLY -- TRAINING RESUMES AT THE START OF THE NEXT
+004920* EPOCH, NOT AT THAT EXACT PAIR. CK-EPOCHS ITSELF WAS THE
+004930* EPOCH STILL IN PROGRESS (NOT COMPLETED) WHEN THE SNAPSHOT
+004940* WAS TAKEN, SO SKIP-EPOCH-INCR TELLS 3100-RUN-EPOCH NOT TO
+004950* ADVANCE PAST IT A SECOND TIME ON THE FIRST POST-RESUME
+004960* SWEEP. CHECKPOINT-FILE IS OPTIONAL, SO A MISSING FILE
+004970* (STATUS 05) MUST BE CLOSED JUST LIKE A FOUND ONE (STATUS
+004980* 00) -- BOTH MEAN THE OPEN SUCCEEDED -- OR THE LATER OPEN
+004990* OUTPUT IN 3195-WRITE-CHECKPOINT FAILS.
+005000*----------------------------------------------------------
+005010 1030-RESUME-CHECKPOINT.
+005020     MOVE "N" TO WS-RESUMED-SW.
+005030     OPEN INPUT CHECKPOINT-FILE.
+005040     IF CHECKPOINT-FILE-OK
+005050         READ CHECKPOINT-FILE
+005060             AT END
+005070                 CONTINUE
+005080             NOT AT END
+005090                 PERFORM 1040-LOAD-ONE-CHECKPOINT-WEIGHT
+005100                         THRU 1040-LOAD-ONE-CHECKPOINT-WEIGHT-EXIT
+005110                         VARYING FeatureIndex FROM 1 BY 1
+005120                         UNTIL FeatureIndex > 5
+005130                 MOVE CK-WBIAS      TO WBIAS
+005140                 MOVE CK-ITERATIONS TO Iterations
+005150                 MOVE CK-EPOCHS     TO Epochs
+005160                 MOVE "Y" TO WS-RESUMED-SW
+005170                 MOVE "Y" TO WS-SKIP-EPOCH-INCR-SW
+005180                 MOVE "Y" TO WS-HAVE-SAVED-WEIGHTS
+005190                 DISPLAY "Retomando do checkpoint (apos iteracao "
+005200                         CK-ITERATIONS ", epoca " CK-EPOCHS
+005210                         "; ultimo par em"
+005220                         " andamento: " CK-PAIR-INDEX ")."
+005230         END-READ
+005240     END-IF.
+005250     CLOSE CHECKPOINT-FILE.
+005260
+005270 1030-RESUME-CHECKPOINT-EXIT.
+005280     EXIT.
+005290
+005300 1040-LOAD-ONE-CHECKPOINT-WEIGHT.
+005310     MOVE CK-WEIGHT(FeatureIndex) TO WT-W(FeatureIndex).
+005320
+005330 1040-LOAD-ONE-CHECKPOINT-WEIGHT-EXIT.
+005340     EXIT.
+005350
+005360*----------------------------------------------------------
+005370* 1100-READ-PARAMETERS -- READ THE SYSIN-STYLE PARM-FILE
+005380* CONTROL CARD (USEBIAS, TAXAAPREN, FEATURE COUNT, AND THE
+005390* OPTIONAL POST-TRAINING TEST CASE) SO THE JOB CAN RUN
+005400* UNATTENDED. IF NO PARM-FILE IS PRESENT, FALL BACK TO SAFE
+005410* DEFAULTS AND SKIP THE POST-TRAINING TEST.
+005420*----------------------------------------------------------
+005430 1100-READ-PARAMETERS.
+005440     MOVE "N" TO PM-USE-BIAS.
+005450     MOVE 0.1 TO PM-TAXA-APREN.
+005460     MOVE 3 TO PM-FEATURE-COUNT.
+005470     MOVE "N" TO PM-RUN-TEST.
+005480     MOVE "N" TO PM-COMPARE-BIAS.
+005490
+005500     OPEN INPUT PARM-FILE.
+005510     IF PARM-FILE-NOT-FOUND
+005520         DISPLAY "Nenhum PARM-FILE encontrado; usando defaults."
+005530     ELSE
+005540         READ PARM-FILE
+005550             AT END
+005560                 DISPLAY "PARM-FILE vazio; usando defaults."
+005570         END-READ
+005580         CLOSE PARM-FILE
+005590     END-IF.
+005600
+005610     MOVE PM-USE-BIAS       TO UseBias.
+005620     MOVE PM-TAXA-APREN     TO TaxaApren.
+005630     MOVE PM-FEATURE-COUNT  TO FeatureCount.
+005640
+005650     IF FeatureCount < 1 OR FeatureCount > 5
+005660         MOVE 3 TO FeatureCount
+005670     END-IF.
+005680
+005690 1100-READ-PARAMETERS-EXIT.
+005700     EXIT.
+005710
+005720*----------------------------------------------------------
+005730* 1150-LOAD-TEST-FEATURES -- VALIDATE AND COPY THE PARM-FILE
+005740* TEST CASE INTO THE GENERIC SCORING INPUTS. A FEATURE
+005750* OUTSIDE 0/1 IS LOGGED TO EXCEPTIONS-REPORT AND THE TEST
+005760* CASE IS LEFT OUT OF 6000-COMPUTE-SAIDA.
+005770*----------------------------------------------------------
+005780 1150-LOAD-TEST-FEATURES.
+005790     MOVE "Y" TO WS-PARM-TEST-VALID-SW.
+005800     PERFORM 1151-COPY-ONE-TEST-FEATURE
+005810             THRU 1151-COPY-ONE-TEST-FEATURE-EXIT
+005820                 VARYING FeatureIndex FROM 1 BY 1
+005830                 UNTIL FeatureIndex > FeatureCount.
+005840
+005850 1150-LOAD-TEST-FEATURES-EXIT.
+005860     EXIT.
+005870
+005880 1151-COPY-ONE-TEST-FEATURE.
+005890     IF PM-TEST-FEATURE(FeatureIndex) NOT NUMERIC
+005900                 OR (PM-TEST-FEATURE(FeatureIndex) NOT = 0
+005910                 AND PM-TEST-FEATURE(FeatureIndex) NOT = 1)
+005920     MOVE "N" TO WS-PARM-TEST-VALID-SW
+005930     MOVE "PARM"        TO WS-EXC-SOURCE
+005940     MOVE 1              TO WS-EXC-ROW
+005950     MOVE FeatureIndex   TO WS-EXC-FIELD-NUM
+005960     MOVE PM-TEST-FEATURE(FeatureIndex) TO WS-EXC-VALUE
+005970     PERFORM 2190-LOG-EXCEPTION
+005980             THRU 2190-LOG-EXCEPTION-EXIT
+005990     ELSE
+006000     MOVE PM-TEST-FEATURE(FeatureIndex)
+006010             TO WS-CALC-X(FeatureIndex)
+006020     END-IF.
+006030
+006040 1151-COPY-ONE-TEST-FEATURE-EXIT.
+006050     EXIT.
+006060
+006070*----------------------------------------------------------
+006080* 2000-READ-TRAINING-RECORD -- READ THE NEXT CASE FROM THE
+006090* TRAINING-SET FILE. TRAINING-EOF GOES TRUE WHEN THE FILE
+006100* IS EXHAUSTED.
+006110*----------------------------------------------------------
+006120 2000-READ-TRAINING-RECORD.
+006130     READ TRAINING-SET
+006140         AT END
+006150             CONTINUE
+006160     END-READ.
+006170
+006180 2000-READ-TRAINING-RECORD-EXIT.
+006190     EXIT.
+006200
+006210*----------------------------------------------------------
+006220* 2100-LOAD-TRAINING-PAIR -- VALIDATE THE CASE JUST READ; IF
+006230* IT IS CLEAN, COPY IT INTO THE IN-MEMORY TRAINING-TABLE. A
+006240* BAD ROW IS LOGGED TO EXCEPTIONS-REPORT AND LEFT OUT OF
+006250* TRAINING ALTOGETHER, THEN THE NEXT RECORD IS PULLED IN. A
+006260* CLEAN ROW THAT WOULD OVERRUN TRAINING-TABLE'S 500-ENTRY
+006270* CAPACITY IS REJECTED THE SAME WAY RATHER THAN SUBSCRIPTING
+006280* PAST THE END OF THE TABLE.
+006290*----------------------------------------------------------
+006300 2100-LOAD-TRAINING-PAIR.
+006310     ADD 1 TO WS-TRAIN-ROW.
+006320     PERFORM 2105-VALIDATE-TRAINING-RECORD
+006330             THRU 2105-VALIDATE-TRAINING-RECORD-EXIT.
+006340
+006350     IF TRAINING-RECORD-VALID
+006360         IF PairCount = 500
+006370             MOVE "TREINO"     TO WS-EXC-SOURCE
+006380             MOVE WS-TRAIN-ROW   TO WS-EXC-ROW
+006390             MOVE 9              TO WS-EXC-FIELD-NUM
+006400             MOVE 0              TO WS-EXC-VALUE
+006410             PERFORM 2190-LOG-EXCEPTION
+006420                     THRU 2190-LOG-EXCEPTION-EXIT
+006430         ELSE
+006440             ADD 1 TO PairCount
+006450             PERFORM 2110-COPY-ONE-TRAINING-FEATURE
+006460                     THRU 2110-COPY-ONE-TRAINING-FEATURE-EXIT
+006470                         VARYING FeatureIndex FROM 1 BY 1
+006480                         UNTIL FeatureIndex > FeatureCount
+006490             MOVE TR-Y TO TT-Y(PairCount)
+006500         END-IF
+006510     END-IF.
+006520
+006530     PERFORM 2000-READ-TRAINING-RECORD
+006540             THRU 2000-READ-TRAINING-RECORD-EXIT.
+006550
+006560 2100-LOAD-TRAINING-PAIR-EXIT.
+006570     EXIT.
+006580
+006590*----------------------------------------------------------
+006600* 2105-VALIDATE-TRAINING-RECORD -- EVERY TR-FEATURE AND TR-Y
+006610* MUST BE A 0/1 INDICATOR. ANYTHING ELSE GOES TO THE
+006620* EXCEPTIONS-REPORT INSTEAD OF THE TRAINING-TABLE.
+006630*----------------------------------------------------------
+006640 2105-VALIDATE-TRAINING-RECORD.
+006650     MOVE "Y" TO WS-TRAIN-VALID-SW.
+006660     PERFORM 2106-VALIDATE-ONE-TRAIN-FEATURE
+006670             THRU 2106-VALIDATE-ONE-TRAIN-FEATURE-EXIT
+006680                 VARYING FeatureIndex FROM 1 BY 1
+006690                 UNTIL FeatureIndex > FeatureCount.
+006700
+006710     IF TR-Y NOT NUMERIC OR (TR-Y NOT = 0 AND TR-Y NOT = 1)
+006720         MOVE "N" TO WS-TRAIN-VALID-SW
+006730         MOVE "TREINO"   TO WS-EXC-SOURCE
+006740         MOVE WS-TRAIN-ROW TO WS-EXC-ROW
+006750         MOVE 0           TO WS-EXC-FIELD-NUM
+006760         MOVE TR-Y        TO WS-EXC-VALUE
+006770         PERFORM 2190-LOG-EXCEPTION
+006780                 THRU 2190-LOG-EXCEPTION-EXIT
+006790     END-IF.
+006800
+006810 2105-VALIDATE-TRAINING-RECORD-EXIT.
+006820     EXIT.
+006830
+006840 2106-VALIDATE-ONE-TRAIN-FEATURE.
+006850     IF TR-FEATURE(FeatureIndex) NOT NUMERIC
+006860                 OR (TR-FEATURE(FeatureIndex) NOT = 0
+006870                 AND TR-FEATURE(FeatureIndex) NOT = 1)
+006880     MOVE "N" TO WS-TRAIN-VALID-SW
+006890     MOVE "TREINO"     TO WS-EXC-SOURCE
+006900     MOVE WS-TRAIN-ROW   TO WS-EXC-ROW
+006910     MOVE FeatureIndex   TO WS-EXC-FIELD-NUM
+006920     MOVE TR-FEATURE(FeatureIndex) TO WS-EXC-VALUE
+006930     PERFORM 2190-LOG-EXCEPTION
+006940             THRU 2190-LOG-EXCEPTION-EXIT
+006950     END-IF.
+006960
+006970 2106-VALIDATE-ONE-TRAIN-FEATURE-EXIT.
+006980     EXIT.
+006990
+007000 2110-COPY-ONE-TRAINING-FEATURE.
+007010     MOVE TR-FEATURE(FeatureIndex)
+007020             TO TT-FEATURE(PairCount, FeatureIndex).
+007030
+007040 2110-COPY-ONE-TRAINING-FEATURE-EXIT.
+007050     EXIT.
+007060
+007070*----------------------------------------------------------
+007080* 2190-LOG-EXCEPTION -- WRITE ONE EXCEPTIONS-REPORT LINE FOR
+007090* THE BAD FIELD DESCRIBED BY WS-EXC-SOURCE/ROW/FIELD-NUM/
+007100* VALUE. FIELD-NUM OF ZERO MEANS THE Y (TARGET) FIELD; NINE
+007110* MEANS THE ROW WAS OTHERWISE CLEAN BUT TRAINING-TABLE WAS
+007120* ALREADY AT CAPACITY.
+007130*----------------------------------------------------------
+007140 2190-LOG-EXCEPTION.
+007150     IF WS-EXC-FIELD-NUM = 0
+007160         MOVE "Y " TO WS-EXC-FIELD-LABEL
+007170     ELSE
+007180         IF WS-EXC-FIELD-NUM = 9
+007190             MOVE "TC" TO WS-EXC-FIELD-LABEL
+007200         ELSE
+007210             MOVE WS-EXC-FIELD-NUM TO WS-FEATURE-LABEL
+007220             STRING "X" WS-FEATURE-LABEL DELIMITED BY SIZE
+007230                     INTO WS-EXC-FIELD-LABEL
+007240         END-IF
+007250     END-IF.
+007260
+007270     MOVE SPACES TO WS-EXC-LINE.
+007280     STRING WS-EXC-SOURCE " ROW=" WS-EXC-ROW
+007290             " CAMPO=" WS-EXC-FIELD-LABEL
+007300             " VALOR-INVALIDO=" WS-EXC-VALUE
+007310             DELIMITED BY SIZE INTO WS-EXC-LINE.
+007320
+007330     MOVE WS-EXC-LINE TO EXCEPTION-RECORD.
+007340     WRITE EXCEPTION-RECORD.
+007350     ADD 1 TO ExceptionCount.
+007360
+007370 2190-LOG-EXCEPTION-EXIT.
+007380     EXIT.
+007390
+007400*----------------------------------------------------------
+007410* 3000-TRAIN-PERCEPTRON -- SWEEP THE FULL TRAINING-TABLE ONE
+007420* EPOCH AT A TIME UNTIL EVERY PAIR CLASSIFIES CORRECTLY OR
+007430* MAXITERATIONS EPOCHS HAVE RUN. A RUN RESUMED FROM
+007440* CHECKPOINT KEEPS THE Epochs COUNT 1030-RESUME-CHECKPOINT
+007450* ALREADY LOADED INSTEAD OF RESTARTING THE SWEEP AT EPOCH 1.
+007460*----------------------------------------------------------
+007470 3000-TRAIN-PERCEPTRON.
+007480     IF NOT RESUMED-FROM-CHECKPOINT
+007490         MOVE 0 TO Epochs
+007500     END-IF.
+007510     MOVE "N" TO WS-CONVERGED.
+007520
+007530     PERFORM 3100-RUN-EPOCH
+007540             THRU 3100-RUN-EPOCH-EXIT
+007550                 UNTIL CONVERGED OR Epochs >= MaxIterations
+007560
+007570     IF NOT CONVERGED
+007580         MOVE "Y" TO WS-HIT-MAX-EPOCHS
+007590     END-IF.
+007600
+007610 3000-TRAIN-PERCEPTRON-EXIT.
+007620     EXIT.
+007630
+007640*----------------------------------------------------------
+007650* 3100-RUN-EPOCH -- ONE FULL PASS OVER THE TRAINING-TABLE.
+007660* CONVERGED COMES OUT TRUE ONLY IF EVERY PAIR WAS CORRECT
+007670* BEFORE ANY WEIGHT ADJUSTMENT WAS APPLIED THIS EPOCH. THE
+007680* FIRST SWEEP AFTER A CHECKPOINT RESUME RE-RUNS THE EPOCH
+007690* THAT WAS ALREADY IN PROGRESS AT SNAPSHOT TIME, SO THAT ONE
+007700* SWEEP DOES NOT ADVANCE THE Epochs COUNT A SECOND TIME.
+007710*----------------------------------------------------------
+007720 3100-RUN-EPOCH.
+007730     IF SKIP-EPOCH-INCR
+007740         MOVE "N" TO WS-SKIP-EPOCH-INCR-SW
+007750     ELSE
+007760         ADD 1 TO Epochs
+007770     END-IF.
+007780     MOVE "Y" TO WS-CONVERGED.
+007790     MOVE 0 TO MisclassifiedCount.
+007800
+007810     PERFORM 3110-TRAIN-ONE-PAIR
+007820             THRU 3110-TRAIN-ONE-PAIR-EXIT
+007830                 VARYING PairIndex FROM 1 BY 1
+007840                 UNTIL PairIndex > PairCount.
+007850
+007860 3100-RUN-EPOCH-EXIT.
+007870     EXIT.
+007880
+007890*----------------------------------------------------------
+007900* 3110-TRAIN-ONE-PAIR -- CLASSIFY ONE ROW OF THE TRAINING-
+007910* TABLE AND ADJUST THE WEIGHTS IF IT WAS WRONG. EVERY PASS
+007920* THROUGH HERE -- RIGHT OR WRONG -- GETS ONE AUDIT-LOG ROW.
+007930*----------------------------------------------------------
+007940 3110-TRAIN-ONE-PAIR.
+007950     MOVE 0 TO WS-WEIGHTED-SUM.
+007960     PERFORM 3115-ACCUMULATE-TRAIN-FEATURE
+007970             THRU 3115-ACCUMULATE-TRAIN-FEATURE-EXIT
+007980                 VARYING FeatureIndex FROM 1 BY 1
+007990                 UNTIL FeatureIndex > FeatureCount
+008000
+008010     IF UseBias = 'S'
+008020         ADD WBIAS TO WS-WEIGHTED-SUM
+008030     END-IF
+008040     IF WS-WEIGHTED-SUM >= 0
+008050         MOVE 1 TO Saida
+008060     ELSE
+008070         MOVE 0 TO Saida
+008080     END-IF
+008090     MOVE Saida TO WS-AUDIT-SAIDA-BEFORE.
+008100
+008110     IF Saida NOT = TT-Y(PairIndex)
+008120         MOVE "N" TO WS-CONVERGED
+008130         ADD 1 TO MisclassifiedCount
+008140         PERFORM 3116-ADJUST-TRAIN-WEIGHT
+008150                 THRU 3116-ADJUST-TRAIN-WEIGHT-EXIT
+008160                     VARYING FeatureIndex FROM 1 BY 1
+008170                     UNTIL FeatureIndex > FeatureCount
+008180         IF UseBias = 'S'
+008190             COMPUTE WBIAS = WBIAS
+008200                     + (TaxaApren * (TT-Y(PairIndex) - Saida))
+008210         END-IF
+008220         PERFORM 3117-RECOMPUTE-SAIDA-AFTER-ADJUST
+008230                 THRU 3117-RECOMPUTE-SAIDA-AFTER-ADJUST-EXIT
+008240     END-IF.
+008250     MOVE Saida TO WS-AUDIT-SAIDA-AFTER.
+008260
+008270     ADD 1 TO Iterations.
+008280     PERFORM 3190-WRITE-AUDIT-RECORD
+008290             THRU 3190-WRITE-AUDIT-RECORD-EXIT.
+008300
+008310     ADD 1 TO WS-ITERS-SINCE-CHECKPOINT.
+008320     IF WS-ITERS-SINCE-CHECKPOINT >= CheckpointInterval
+008330         PERFORM 3195-WRITE-CHECKPOINT
+008340                 THRU 3195-WRITE-CHECKPOINT-EXIT
+008350         MOVE 0 TO WS-ITERS-SINCE-CHECKPOINT
+008360     END-IF.
+008370
+008380 3110-TRAIN-ONE-PAIR-EXIT.
+008390     EXIT.
+008400
+008410 3115-ACCUMULATE-TRAIN-FEATURE.
+008420     COMPUTE WS-WEIGHTED-SUM = WS-WEIGHTED-SUM
+008430             + (WT-W(FeatureIndex)
+008440                   * TT-FEATURE(PairIndex, FeatureIndex)).
+008450
+008460 3115-ACCUMULATE-TRAIN-FEATURE-EXIT.
+008470     EXIT.
+008480
+008490 3116-ADJUST-TRAIN-WEIGHT.
+008500     COMPUTE WT-W(FeatureIndex) = WT-W(FeatureIndex)
+008510             + (TaxaApren * (TT-Y(PairIndex) - Saida)
+008520                   * TT-FEATURE(PairIndex, FeatureIndex)).
+008530
+008540 3116-ADJUST-TRAIN-WEIGHT-EXIT.
+008550     EXIT.
+008560
+008570*----------------------------------------------------------
+008580* 3117-RECOMPUTE-SAIDA-AFTER-ADJUST -- RE-RUN THE WEIGHTED
+008590* SUM WITH THE JUST-ADJUSTED WEIGHTS SO THE AUDIT-LOG CAN
+008600* SHOW WHAT THE ADJUSTMENT ACTUALLY BOUGHT US.
+008610*----------------------------------------------------------
+008620 3117-RECOMPUTE-SAIDA-AFTER-ADJUST.
+008630     MOVE 0 TO WS-WEIGHTED-SUM.
+008640     PERFORM 3115-ACCUMULATE-TRAIN-FEATURE
+008650             THRU 3115-ACCUMULATE-TRAIN-FEATURE-EXIT
+008660                 VARYING FeatureIndex FROM 1 BY 1
+008670             UNTIL FeatureIndex > FeatureCount.
+008680
+008690     IF UseBias = 'S'
+008700         ADD WBIAS TO WS-WEIGHTED-SUM
+008710     END-IF
+008720     IF WS-WEIGHTED-SUM >= 0
+008730         MOVE 1 TO Saida
+008740     ELSE
+008750         MOVE 0 TO Saida
+008760     END-IF.
+008770
+008780 3117-RECOMPUTE-SAIDA-AFTER-ADJUST-EXIT.
+008790     EXIT.
+008800
+008810*----------------------------------------------------------
+008820* 3190-WRITE-AUDIT-RECORD -- ONE LINE PER 3110-TRAIN-ONE-
+008830* PAIR PASS: WHICH ITERATION/EPOCH/PAIR, SAIDA BEFORE AND
+008840* AFTER ANY ADJUSTMENT, AND THE RESULTING WEIGHTS.
+008850*----------------------------------------------------------
+008860 3190-WRITE-AUDIT-RECORD.
+008870     MOVE Epochs    TO WS-AUDIT-EPOCHS-D.
+008880     MOVE PairIndex TO WS-AUDIT-PAIR-D.
+008890
+008900     MOVE SPACES TO WS-AUDIT-LINE.
+008910     MOVE 1 TO WS-STRING-PTR.
+008920     STRING "IT=" Iterations " EPOCH=" WS-AUDIT-EPOCHS-D
+008930             " PAR=" WS-AUDIT-PAIR-D
+008940             " SAIDA-ANTES=" WS-AUDIT-SAIDA-BEFORE
+008950             " SAIDA-DEPOIS=" WS-AUDIT-SAIDA-AFTER
+008960             DELIMITED BY SIZE INTO WS-AUDIT-LINE
+008970             WITH POINTER WS-STRING-PTR.
+008980
+008990     PERFORM 3191-APPEND-AUDIT-WEIGHT
+009000             THRU 3191-APPEND-AUDIT-WEIGHT-EXIT
+009010                 VARYING FeatureIndex FROM 1 BY 1
+009020                 UNTIL FeatureIndex > FeatureCount.
+009030
+009040     IF UseBias = 'S'
+009050         MOVE WBIAS TO WS-AUDIT-WBIAS-D
+009060         STRING " WBIAS=" WS-AUDIT-WBIAS-D DELIMITED BY SIZE
+009070                 INTO WS-AUDIT-LINE
+009080                 WITH POINTER WS-STRING-PTR
+009090     END-IF.
+009100
+009110     MOVE WS-AUDIT-LINE TO AUDIT-RECORD.
+009120     WRITE AUDIT-RECORD.
+009130
+009140 3190-WRITE-AUDIT-RECORD-EXIT.
+009150     EXIT.
+009160
+009170 3191-APPEND-AUDIT-WEIGHT.
+009180     MOVE FeatureIndex TO WS-FEATURE-LABEL.
+009190     MOVE WT-W(FeatureIndex) TO WS-AUDIT-WEIGHT-D.
+009200     STRING " W" WS-FEATURE-LABEL "=" WS-AUDIT-WEIGHT-D
+009210             DELIMITED BY SIZE
+009220             INTO WS-AUDIT-LINE
+009230             WITH POINTER WS-STRING-PTR
+009240     END-STRING.
+009250
+009260 3191-APPEND-AUDIT-WEIGHT-EXIT.
+009270     EXIT.
+009280
+009290*----------------------------------------------------------
+009300* 3195-WRITE-CHECKPOINT -- SNAPSHOT THE CURRENT WEIGHTS,
+009310* ITERATIONS AND PAIR SO AN ABENDED RUN CAN PICK UP WHERE IT
+009320* LEFT OFF RATHER THAN RETRAINING FROM SCRATCH.
+009330*----------------------------------------------------------
+009340 3195-WRITE-CHECKPOINT.
+009350     PERFORM 3196-CASH-ONE-CHECKPOINT-WEIGHT
+009360             THRU 3196-CASH-ONE-CHECKPOINT-WEIGHT-EXIT
+009370                 VARYING FeatureIndex FROM 1 BY 1
+009380                 UNTIL FeatureIndex > 5.
+009390     MOVE WBIAS      TO CK-WBIAS.
+009400     MOVE Iterations TO CK-ITERATIONS.
+009410     MOVE Epochs     TO CK-EPOCHS.
+009420     MOVE PairIndex  TO CK-PAIR-INDEX.
+009430
+009440     OPEN OUTPUT CHECKPOINT-FILE.
+009450     WRITE CHECKPOINT-RECORD.
+009460     CLOSE CHECKPOINT-FILE.
+009470
+009480 3195-WRITE-CHECKPOINT-EXIT.
+009490     EXIT.
+009500
+009510 3196-CASH-ONE-CHECKPOINT-WEIGHT.
+009520     MOVE WT-W(FeatureIndex) TO CK-WEIGHT(FeatureIndex).
+009530
+009540 3196-CASH-ONE-CHECKPOINT-WEIGHT-EXIT.
+009550     EXIT.
+009560
+009570*----------------------------------------------------------
+009580* 3198-WRITE-TRAINING-THRESHOLDS -- ONCE TRAINING IS DONE,
+009590* RERUN EVERY TRAINING-TABLE PAIR THROUGH THE FINAL WEIGHTS
+009600* AND LOG ITS MARGIN AGAINST EACH CANDIDATE THRESHOLD, THE
+009610* SAME WAY 4300-WRITE-THRESHOLD-REPORT DOES FOR TEST-VECTORS.
+009620*----------------------------------------------------------
+009630 3198-WRITE-TRAINING-THRESHOLDS.
+009640     MOVE "TREINO" TO WS-THRESH-SOURCE.
+009650     PERFORM 3199-SCORE-ONE-TRAINING-PAIR
+009660             THRU 3199-SCORE-ONE-TRAINING-PAIR-EXIT
+009670                 VARYING PairIndex FROM 1 BY 1
+009680                 UNTIL PairIndex > PairCount.
+009690
+009700 3198-WRITE-TRAINING-THRESHOLDS-EXIT.
+009710     EXIT.
+009720
+009730 3199-SCORE-ONE-TRAINING-PAIR.
+009740     MOVE 0 TO WS-WEIGHTED-SUM.
+009750     PERFORM 3115-ACCUMULATE-TRAIN-FEATURE
+009760             THRU 3115-ACCUMULATE-TRAIN-FEATURE-EXIT
+009770                 VARYING FeatureIndex FROM 1 BY 1
+009780                 UNTIL FeatureIndex > FeatureCount.
+009790
+009800     IF UseBias = 'S'
+009810         ADD WBIAS TO WS-WEIGHTED-SUM
+009820     END-IF.
+009830
+009840     MOVE PairIndex TO WS-THRESH-CASE-D.
+009850     PERFORM 4310-WRITE-ONE-THRESHOLD-LINE
+009860             THRU 4310-WRITE-ONE-THRESHOLD-LINE-EXIT
+009870                 VARYING ThresholdIndex FROM 1 BY 1
+009880                 UNTIL ThresholdIndex > 5.
+009890
+009900 3199-SCORE-ONE-TRAINING-PAIR-EXIT.
+009910     EXIT.
+009920
+009930*----------------------------------------------------------
+009940* 3700-RUN-BIAS-COMPARISON -- OPTIONAL MODE (PM-COMPARE-BIAS
+009950* = 'S'). TRAINS A SECOND PAIR OF WEIGHT TABLES OVER THE SAME
+009960* TRAINING-TABLE PairCount PAIRS ALREADY IN MEMORY -- ONE WITH
+009970* BIAS FORCED ON, ONE WITH BIAS FORCED OFF -- SO THE TWO CAN
+009980* BE COMPARED ON FINAL WEIGHTS, ITERATION COUNT AND TRAINING-
+009990* SET ACCURACY WITHOUT DISTURBING THE REAL WT-W/WBIAS TRAINED
+010000* ABOVE UNDER WHATEVER UseBias IS ACTUALLY SET TO.
+010010*----------------------------------------------------------
+010020 3700-RUN-BIAS-COMPARISON.
+010030     PERFORM 3710-INIT-COMPARISON-WEIGHTS
+010040             THRU 3710-INIT-COMPARISON-WEIGHTS-EXIT.
+010050     PERFORM 3720-TRAIN-COMPARISON-WITH-BIAS
+010060             THRU 3720-TRAIN-COMPARISON-WITH-BIAS-EXIT.
+010070     PERFORM 3730-TRAIN-COMPARISON-NO-BIAS
+010080             THRU 3730-TRAIN-COMPARISON-NO-BIAS-EXIT.
+010090     PERFORM 3740-SCORE-COMPARISON-ACCURACY
+010100             THRU 3740-SCORE-COMPARISON-ACCURACY-EXIT.
+010110     PERFORM 3750-DISPLAY-COMPARISON-REPORT
+010120             THRU 3750-DISPLAY-COMPARISON-REPORT-EXIT.
+010130
+010140 3700-RUN-BIAS-COMPARISON-EXIT.
+010150     EXIT.
+010160
+010170 3710-INIT-COMPARISON-WEIGHTS.
+010180     PERFORM 3711-DEFAULT-ONE-COMPARISON-WEIGHT
+010190             THRU 3711-DEFAULT-ONE-COMPARISON-WEIGHT-EXIT
+010200                 VARYING FeatureIndex FROM 1 BY 1
+010210                 UNTIL FeatureIndex > 5.
+010220     MOVE 0.2 TO CBW-WBIAS.
+010230
+010240 3710-INIT-COMPARISON-WEIGHTS-EXIT.
+010250     EXIT.
+010260
+010270 3711-DEFAULT-ONE-COMPARISON-WEIGHT.
+010280     MOVE 0.2 TO CBW-W(FeatureIndex).
+010290     MOVE 0.2 TO CBN-W(FeatureIndex).
+010300
+010310 3711-DEFAULT-ONE-COMPARISON-WEIGHT-EXIT.
+010320     EXIT.
+010330
+010340*----------------------------------------------------------
+010350* 3720-TRAIN-COMPARISON-WITH-BIAS -- SAME UNTIL-TEST SHAPE AS
+010360* 3000-TRAIN-PERCEPTRON, OVER CBW-W/CBW-WBIAS, BIAS ALWAYS ON.
+010370*----------------------------------------------------------
+010380 3720-TRAIN-COMPARISON-WITH-BIAS.
+010390     MOVE 0 TO CB-EPOCHS-WITH.
+010400     MOVE "N" TO WS-CB-CONVERGED-WITH-SW.
+010410     PERFORM 3721-RUN-COMPARISON-EPOCH-WITH-BIAS
+010420             THRU 3721-RUN-COMPARISON-EPOCH-WITH-BIAS-EXIT
+010430                 UNTIL CB-CONVERGED-WITH
+010440                 OR CB-EPOCHS-WITH >= MaxIterations.
+010450
+010460 3720-TRAIN-COMPARISON-WITH-BIAS-EXIT.
+010470     EXIT.
+010480
+010490 3721-RUN-COMPARISON-EPOCH-WITH-BIAS.
+010500     ADD 1 TO CB-EPOCHS-WITH.
+010510     MOVE 0 TO CB-MISCLASSIFIED.
+010520     PERFORM 3722-TRAIN-COMPARISON-PAIR-WITH-BIAS
+010530             THRU 3722-TRAIN-COMPARISON-PAIR-WITH-BIAS-EXIT
+010540                 VARYING PairIndex FROM 1 BY 1
+010550                 UNTIL PairIndex > PairCount.
+010560     IF CB-MISCLASSIFIED = 0
+010570         MOVE "Y" TO WS-CB-CONVERGED-WITH-SW
+010580     END-IF.
+010590
+010600 3721-RUN-COMPARISON-EPOCH-WITH-BIAS-EXIT.
+010610     EXIT.
+010620
+010630 3722-TRAIN-COMPARISON-PAIR-WITH-BIAS.
+010640     MOVE 0 TO WS-CB-WEIGHTED-SUM.
+010650     PERFORM 3723-ACCUMULATE-WITH-BIAS-FEATURE
+010660             THRU 3723-ACCUMULATE-WITH-BIAS-FEATURE-EXIT
+010670                 VARYING FeatureIndex FROM 1 BY 1
+010680                 UNTIL FeatureIndex > FeatureCount.
+010690     ADD CBW-WBIAS TO WS-CB-WEIGHTED-SUM.
+010700     IF WS-CB-WEIGHTED-SUM >= 0
+010710         MOVE 1 TO WS-CB-SAIDA
+010720     ELSE
+010730         MOVE 0 TO WS-CB-SAIDA
+010740     END-IF.
+010750     IF WS-CB-SAIDA NOT = TT-Y(PairIndex)
+010760         ADD 1 TO CB-MISCLASSIFIED
+010770         PERFORM 3724-ADJUST-WITH-BIAS-WEIGHT
+010780                 THRU 3724-ADJUST-WITH-BIAS-WEIGHT-EXIT
+010790                     VARYING FeatureIndex FROM 1 BY 1
+010800                     UNTIL FeatureIndex > FeatureCount
+010810         COMPUTE CBW-WBIAS = CBW-WBIAS
+010820                 + (TaxaApren * (TT-Y(PairIndex) - WS-CB-SAIDA))
+010830     END-IF.
+010840     ADD 1 TO CB-ITERATIONS-WITH.
+010850
+010860 3722-TRAIN-COMPARISON-PAIR-WITH-BIAS-EXIT.
+010870     EXIT.
+010880
+010890 3723-ACCUMULATE-WITH-BIAS-FEATURE.
+010900     COMPUTE WS-CB-WEIGHTED-SUM = WS-CB-WEIGHTED-SUM
+010910             + (CBW-W(FeatureIndex)
+010920                   * TT-FEATURE(PairIndex, FeatureIndex)).
+010930
+010940 3723-ACCUMULATE-WITH-BIAS-FEATURE-EXIT.
+010950     EXIT.
+010960
+010970 3724-ADJUST-WITH-BIAS-WEIGHT.
+010980     COMPUTE CBW-W(FeatureIndex) = CBW-W(FeatureIndex)
+010990             + (TaxaApren * (TT-Y(PairIndex) - WS-CB-SAIDA)
+011000                   * TT-FEATURE(PairIndex, FeatureIndex)).
+011010
+011020 3724-ADJUST-WITH-BIAS-WEIGHT-EXIT.
+011030     EXIT.
+011040
+011050*----------------------------------------------------------
+011060* 3730-TRAIN-COMPARISON-NO-BIAS -- MIRRORS 3720 OVER
+011070* CBN-W, WITH NO BIAS TERM EVER ADDED OR ADJUSTED.
+011080*----------------------------------------------------------
+011090 3730-TRAIN-COMPARISON-NO-BIAS.
+011100     MOVE 0 TO CB-EPOCHS-NOBIAS.
+011110     MOVE "N" TO WS-CB-CONVERGED-NOBIAS-SW.
+011120     PERFORM 3731-RUN-COMPARISON-EPOCH-NOBIAS
+011130             THRU 3731-RUN-COMPARISON-EPOCH-NOBIAS-EXIT
+011140                 UNTIL CB-CONVERGED-NOBIAS
+011150                 OR CB-EPOCHS-NOBIAS >= MaxIterations.
+011160
+011170 3730-TRAIN-COMPARISON-NO-BIAS-EXIT.
+011180     EXIT.
+011190
+011200 3731-RUN-COMPARISON-EPOCH-NOBIAS.
+011210     ADD 1 TO CB-EPOCHS-NOBIAS.
+011220     MOVE 0 TO CB-MISCLASSIFIED.
+011230     PERFORM 3732-TRAIN-COMPARISON-PAIR-NOBIAS
+011240             THRU 3732-TRAIN-COMPARISON-PAIR-NOBIAS-EXIT
+011250                 VARYING PairIndex FROM 1 BY 1
+011260                 UNTIL PairIndex > PairCount.
+011270     IF CB-MISCLASSIFIED = 0
+011280         MOVE "Y" TO WS-CB-CONVERGED-NOBIAS-SW
+011290     END-IF.
+011300
+011310 3731-RUN-COMPARISON-EPOCH-NOBIAS-EXIT.
+011320     EXIT.
+011330
+011340 3732-TRAIN-COMPARISON-PAIR-NOBIAS.
+011350     MOVE 0 TO WS-CB-WEIGHTED-SUM.
+011360     PERFORM 3733-ACCUMULATE-NOBIAS-FEATURE
+011370             THRU 3733-ACCUMULATE-NOBIAS-FEATURE-EXIT
+011380                 VARYING FeatureIndex FROM 1 BY 1
+011390                 UNTIL FeatureIndex > FeatureCount.
+011400     IF WS-CB-WEIGHTED-SUM >= 0
+011410         MOVE 1 TO WS-CB-SAIDA
+011420     ELSE
+011430         MOVE 0 TO WS-CB-SAIDA
+011440     END-IF.
+011450     IF WS-CB-SAIDA NOT = TT-Y(PairIndex)
+011460         ADD 1 TO CB-MISCLASSIFIED
+011470         PERFORM 3734-ADJUST-NOBIAS-WEIGHT
+011480                 THRU 3734-ADJUST-NOBIAS-WEIGHT-EXIT
+011490                     VARYING FeatureIndex FROM 1 BY 1
+011500                     UNTIL FeatureIndex > FeatureCount
+011510     END-IF.
+011520     ADD 1 TO CB-ITERATIONS-NOBIAS.
+011530
+011540 3732-TRAIN-COMPARISON-PAIR-NOBIAS-EXIT.
+011550     EXIT.
+011560
+011570 3733-ACCUMULATE-NOBIAS-FEATURE.
+011580     COMPUTE WS-CB-WEIGHTED-SUM = WS-CB-WEIGHTED-SUM
+011590             + (CBN-W(FeatureIndex)
+011600                   * TT-FEATURE(PairIndex, FeatureIndex)).
+011610
+011620 3733-ACCUMULATE-NOBIAS-FEATURE-EXIT.
+011630     EXIT.
+011640
+011650 3734-ADJUST-NOBIAS-WEIGHT.
+011660     COMPUTE CBN-W(FeatureIndex) = CBN-W(FeatureIndex)
+011670             + (TaxaApren * (TT-Y(PairIndex) - WS-CB-SAIDA)
+011680                   * TT-FEATURE(PairIndex, FeatureIndex)).
+011690
+011700 3734-ADJUST-NOBIAS-WEIGHT-EXIT.
+011710     EXIT.
+011720
+011730*----------------------------------------------------------
+011740* 3740-SCORE-COMPARISON-ACCURACY -- RUNS BOTH TRAINED WEIGHT
+011750* SETS BACK OVER EVERY TRAINING-TABLE PAIR TO TALLY HOW MANY
+011760* THEY EACH GET RIGHT AGAINST TT-Y.
+011770*----------------------------------------------------------
+011780 3740-SCORE-COMPARISON-ACCURACY.
+011790     MOVE 0 TO CB-CORRECT-WITH.
+011800     MOVE 0 TO CB-CORRECT-NOBIAS.
+011810     PERFORM 3741-SCORE-ONE-COMPARISON-PAIR
+011820             THRU 3741-SCORE-ONE-COMPARISON-PAIR-EXIT
+011830                 VARYING PairIndex FROM 1 BY 1
+011840                 UNTIL PairIndex > PairCount.
+011850     IF PairCount > 0
+011860         COMPUTE CB-ACCURACY-WITH ROUNDED
+011870                 = (CB-CORRECT-WITH / PairCount) * 100
+011880         COMPUTE CB-ACCURACY-NOBIAS ROUNDED
+011890                 = (CB-CORRECT-NOBIAS / PairCount) * 100
+011900     ELSE
+011910         MOVE 0 TO CB-ACCURACY-WITH
+011920         MOVE 0 TO CB-ACCURACY-NOBIAS
+011930     END-IF.
+011940
+011950 3740-SCORE-COMPARISON-ACCURACY-EXIT.
+011960     EXIT.
+011970
+011980 3741-SCORE-ONE-COMPARISON-PAIR.
+011990     MOVE 0 TO WS-CB-WEIGHTED-SUM.
+012000     PERFORM 3723-ACCUMULATE-WITH-BIAS-FEATURE
+012010             THRU 3723-ACCUMULATE-WITH-BIAS-FEATURE-EXIT
+012020                 VARYING FeatureIndex FROM 1 BY 1
+012030                 UNTIL FeatureIndex > FeatureCount.
+012040     ADD CBW-WBIAS TO WS-CB-WEIGHTED-SUM.
+012050     IF WS-CB-WEIGHTED-SUM >= 0
+012060         MOVE 1 TO WS-CB-SAIDA
+012070     ELSE
+012080         MOVE 0 TO WS-CB-SAIDA
+012090     END-IF.
+012100     IF WS-CB-SAIDA = TT-Y(PairIndex)
+012110         ADD 1 TO CB-CORRECT-WITH
+012120     END-IF.
+012130
+012140     MOVE 0 TO WS-CB-WEIGHTED-SUM.
+012150     PERFORM 3733-ACCUMULATE-NOBIAS-FEATURE
+012160             THRU 3733-ACCUMULATE-NOBIAS-FEATURE-EXIT
+012170                 VARYING FeatureIndex FROM 1 BY 1
+012180                 UNTIL FeatureIndex > FeatureCount.
+012190     IF WS-CB-WEIGHTED-SUM >= 0
+012200         MOVE 1 TO WS-CB-SAIDA
+012210     ELSE
+012220         MOVE 0 TO WS-CB-SAIDA
+012230     END-IF.
+012240     IF WS-CB-SAIDA = TT-Y(PairIndex)
+012250         ADD 1 TO CB-CORRECT-NOBIAS
+012260     END-IF.
+012270
+012280 3741-SCORE-ONE-COMPARISON-PAIR-EXIT.
+012290     EXIT.
+012300
+012310*----------------------------------------------------------
+012320* 3750-DISPLAY-COMPARISON-REPORT -- FINAL WEIGHTS, ITERATION
+012330* COUNT AND TRAINING-SET ACCURACY FOR BOTH VARIANTS, SIDE BY
+012340* SIDE, SO A RUN CAN DECIDE WHETHER BIAS IS WORTH KEEPING.
+012350*----------------------------------------------------------
+012360 3750-DISPLAY-COMPARISON-REPORT.
+012370     DISPLAY "--- Comparativo COM BIAS x SEM BIAS ---".
+012380     DISPLAY "-- Com bias --".
+012390     PERFORM 3751-DISPLAY-ONE-WITH-BIAS-WEIGHT
+012400             THRU 3751-DISPLAY-ONE-WITH-BIAS-WEIGHT-EXIT
+012410                 VARYING FeatureIndex FROM 1 BY 1
+012420                 UNTIL FeatureIndex > FeatureCount.
+012430     DISPLAY "WBIAS = " CBW-WBIAS.
+012440     DISPLAY "Iteracoes.......: " CB-ITERATIONS-WITH.
+012450     DISPLAY "Acuracia no treino (%): " CB-ACCURACY-WITH.
+012460
+012470     DISPLAY "-- Sem bias --".
+012480     PERFORM 3752-DISPLAY-ONE-NOBIAS-WEIGHT
+012490             THRU 3752-DISPLAY-ONE-NOBIAS-WEIGHT-EXIT
+012500                 VARYING FeatureIndex FROM 1 BY 1
+012510                 UNTIL FeatureIndex > FeatureCount.
+012520     DISPLAY "Iteracoes.......: " CB-ITERATIONS-NOBIAS.
+012530     DISPLAY "Acuracia no treino (%): " CB-ACCURACY-NOBIAS.
+012540
+012550 3750-DISPLAY-COMPARISON-REPORT-EXIT.
+012560     EXIT.
+012570
+012580 3751-DISPLAY-ONE-WITH-BIAS-WEIGHT.
+012590     DISPLAY "W(" FeatureIndex ") = " CBW-W(FeatureIndex).
+012600
+012610 3751-DISPLAY-ONE-WITH-BIAS-WEIGHT-EXIT.
+012620     EXIT.
+012630
+012640 3752-DISPLAY-ONE-NOBIAS-WEIGHT.
+012650     DISPLAY "W(" FeatureIndex ") = " CBN-W(FeatureIndex).
+012660
+012670 3752-DISPLAY-ONE-NOBIAS-WEIGHT-EXIT.
+012680     EXIT.
+012690
+012700*----------------------------------------------------------
+012710* 3900-DISPLAY-CONVERGENCE-REPORT -- SUMMARIZE HOW TRAINING
+012720* FINISHED: EPOCHS RUN, PAIRS STILL WRONG, MAX-EPOCH HIT.
+012730*----------------------------------------------------------
+012740 3900-DISPLAY-CONVERGENCE-REPORT.
+012750     DISPLAY "--- Relatorio de Convergencia ---".
+012760     DISPLAY "Epocas executadas.......: " Epochs.
+012770     DISPLAY "Pares mal classificados.: " MisclassifiedCount.
+012780     IF CONVERGED
+012790         DISPLAY "Convergiu?..............: SIM"
+012800     ELSE
+012810         DISPLAY "Convergiu?..............: NAO"
+012820     END-IF.
+012830     IF HIT-MAX-EPOCHS
+012840         DISPLAY "Atingiu MaxIterations sem convergir: SIM"
+012850     ELSE
+012860         DISPLAY "Atingiu MaxIterations sem convergir: NAO"
+012870     END-IF.
+012880
+012890 3900-DISPLAY-CONVERGENCE-REPORT-EXIT.
+012900     EXIT.
+012910
+012920 3950-DISPLAY-WEIGHTS.
+012930     PERFORM 3951-DISPLAY-ONE-WEIGHT
+012940             THRU 3951-DISPLAY-ONE-WEIGHT-EXIT
+012950                 VARYING FeatureIndex FROM 1 BY 1
+012960                 UNTIL FeatureIndex > FeatureCount.
+012970
+012980 3950-DISPLAY-WEIGHTS-EXIT.
+012990     EXIT.
+013000
+013010 3951-DISPLAY-ONE-WEIGHT.
+013020     DISPLAY "W(" FeatureIndex ") = " WT-W(FeatureIndex).
+013030
+013040 3951-DISPLAY-ONE-WEIGHT-EXIT.
+013050     EXIT.
+013060
+013070*----------------------------------------------------------
+013080* 4000-BATCH-SCORE -- RUN EVERY ROW OF THE TEST-VECTORS FILE
+013090* THROUGH THE TRAINED NETWORK AND WRITE THE DECISION FOR
+013100* EACH ONE TO SCORE-REPORT AND ITS CANDIDATE-THRESHOLD
+013110* BREAKDOWN TO THRESHOLD-REPORT (ALREADY OPEN FROM
+013120* 0000-MAINLINE -- THE TRAINING-SET HALF OF THAT REPORT IS
+013130* WRITTEN WHETHER OR NOT TEST-VECTORS SHOWS UP). TEST-VECTORS
+013140* ITSELF IS OPTIONAL -- A MORNING WITH NO NEW CASES JUST
+013150* SKIPS THE BATCH PASS.
+013160*----------------------------------------------------------
+013170 4000-BATCH-SCORE.
+013180     OPEN INPUT TEST-VECTORS.
+013190     IF TESTVEC-FILE-NOT-FOUND
+013200         DISPLAY "Nenhum TEST-VECTORS encontrado; lote ignorado."
+013210     ELSE
+013220         OPEN OUTPUT SCORE-REPORT
+013230         PERFORM 4100-READ-TEST-VECTOR
+013240                 THRU 4100-READ-TEST-VECTOR-EXIT
+013250         PERFORM 4200-SCORE-ONE-CASE
+013260                 THRU 4200-SCORE-ONE-CASE-EXIT
+013270                     UNTIL TESTVEC-EOF
+013280         CLOSE SCORE-REPORT
+013290         CLOSE TEST-VECTORS
+013300     END-IF.
+013310
+013320 4000-BATCH-SCORE-EXIT.
+013330     EXIT.
+013340
+013350 4100-READ-TEST-VECTOR.
+013360     READ TEST-VECTORS
+013370         AT END
+013380             CONTINUE
+013390     END-READ.
+013400
+013410 4100-READ-TEST-VECTOR-EXIT.
+013420     EXIT.
+013430
+013440*----------------------------------------------------------
+013450* 4200-SCORE-ONE-CASE -- VALIDATE ONE ROW; IF CLEAN, SCORE
+013460* IT AND WRITE IT TO THE SCORE-REPORT. A BAD ROW IS LOGGED
+013470* TO EXCEPTIONS-REPORT AND LEFT OUT OF THE SCORE-REPORT.
+013480* EITHER WAY, THE NEXT ROW IS PULLED IN BEFORE RETURNING.
+013490*----------------------------------------------------------
+013500 4200-SCORE-ONE-CASE.
+013510     ADD 1 TO WS-TESTVEC-ROW.
+013520     PERFORM 4205-VALIDATE-TEST-VECTOR
+013530             THRU 4205-VALIDATE-TEST-VECTOR-EXIT.
+013540
+013550     IF TESTVEC-RECORD-VALID
+013560         PERFORM 4210-COPY-ONE-CALC-FEATURE
+013570                 THRU 4210-COPY-ONE-CALC-FEATURE-EXIT
+013580                     VARYING FeatureIndex FROM 1 BY 1
+013590                     UNTIL FeatureIndex > FeatureCount
+013600         PERFORM 6000-COMPUTE-SAIDA
+013610                 THRU 6000-COMPUTE-SAIDA-EXIT
+013620         PERFORM 4250-BUILD-SCORE-LINE
+013630                 THRU 4250-BUILD-SCORE-LINE-EXIT
+013640         MOVE WS-SCORE-LINE TO SCORE-REPORT-RECORD
+013650         WRITE SCORE-REPORT-RECORD
+013660         PERFORM 4300-WRITE-THRESHOLD-REPORT
+013670                 THRU 4300-WRITE-THRESHOLD-REPORT-EXIT
+013680     END-IF.
+013690
+013700     PERFORM 4100-READ-TEST-VECTOR
+013710             THRU 4100-READ-TEST-VECTOR-EXIT.
+013720
+013730 4200-SCORE-ONE-CASE-EXIT.
+013740     EXIT.
+013750
+013760*----------------------------------------------------------
+013770* 4205-VALIDATE-TEST-VECTOR -- EVERY TV-FEATURE MUST BE A
+013780* 0/1 INDICATOR. ANYTHING ELSE GOES TO EXCEPTIONS-REPORT
+013790* INSTEAD OF THE SCORE-REPORT.
+013800*----------------------------------------------------------
+013810 4205-VALIDATE-TEST-VECTOR.
+013820     MOVE "Y" TO WS-TESTVEC-VALID-SW.
+013830     PERFORM 4206-VALIDATE-ONE-TEST-FEATURE
+013840             THRU 4206-VALIDATE-ONE-TEST-FEATURE-EXIT
+013850                 VARYING FeatureIndex FROM 1 BY 1
+013860                 UNTIL FeatureIndex > FeatureCount.
+013870
+013880 4205-VALIDATE-TEST-VECTOR-EXIT.
+013890     EXIT.
+013900
+013910 4206-VALIDATE-ONE-TEST-FEATURE.
+013920     IF TV-FEATURE(FeatureIndex) NOT NUMERIC
+013930                 OR (TV-FEATURE(FeatureIndex) NOT = 0
+013940                 AND TV-FEATURE(FeatureIndex) NOT = 1)
+013950     MOVE "N" TO WS-TESTVEC-VALID-SW
+013960     MOVE "LOTE"       TO WS-EXC-SOURCE
+013970     MOVE WS-TESTVEC-ROW TO WS-EXC-ROW
+013980     MOVE FeatureIndex   TO WS-EXC-FIELD-NUM
+013990     MOVE TV-FEATURE(FeatureIndex) TO WS-EXC-VALUE
+014000     PERFORM 2190-LOG-EXCEPTION
+014010             THRU 2190-LOG-EXCEPTION-EXIT
+014020     END-IF.
+014030
+014040 4206-VALIDATE-ONE-TEST-FEATURE-EXIT.
+014050     EXIT.
+014060
+014070 4210-COPY-ONE-CALC-FEATURE.
+014080     MOVE TV-FEATURE(FeatureIndex) TO WS-CALC-X(FeatureIndex).
+014090
+014100 4210-COPY-ONE-CALC-FEATURE-EXIT.
+014110     EXIT.
+014120
+014130*----------------------------------------------------------
+014140* 4250-BUILD-SCORE-LINE -- "X1=nn X2=nn ... SAIDA=n
+014150* MARGEM=+nnnn.nn" FOR WHATEVER FEATURECOUNT IS IN EFFECT
+014160* THIS RUN. MARGEM IS THE RAW WEIGHTED SUM BEHIND SAIDA,
+014170* LEFT BY 6000-COMPUTE-SAIDA IN WS-WEIGHTED-SUM.
+014180*----------------------------------------------------------
+014190 4250-BUILD-SCORE-LINE.
+014200     MOVE SPACES TO WS-SCORE-LINE.
+014210     MOVE 1 TO WS-STRING-PTR.
+014220     PERFORM 4251-APPEND-FEATURE
+014230             THRU 4251-APPEND-FEATURE-EXIT
+014240                 VARYING FeatureIndex FROM 1 BY 1
+014250                 UNTIL FeatureIndex > FeatureCount
+014260     MOVE WS-WEIGHTED-SUM TO WS-MARGIN-D.
+014270     STRING "SAIDA=" Saida " MARGEM=" WS-MARGIN-D
+014280             DELIMITED BY SIZE
+014290             INTO WS-SCORE-LINE
+014300             WITH POINTER WS-STRING-PTR.
+014310
+014320 4250-BUILD-SCORE-LINE-EXIT.
+014330     EXIT.
+014340
+014350 4251-APPEND-FEATURE.
+014360     MOVE FeatureIndex TO WS-FEATURE-LABEL.
+014370     STRING "X" WS-FEATURE-LABEL "=" TV-FEATURE(FeatureIndex)
+014380             " " DELIMITED BY SIZE
+014390             INTO WS-SCORE-LINE
+014400             WITH POINTER WS-STRING-PTR
+014410     END-STRING.
+014420
+014430 4251-APPEND-FEATURE-EXIT.
+014440     EXIT.
+014450
+014460*----------------------------------------------------------
+014470* 4300-WRITE-THRESHOLD-REPORT -- RERUN THIS CASE'S MARGIN
+014480* AGAINST THE CANDIDATE THRESHOLDS IN THRESHOLD-TABLE SO THE
+014490* CUTOFF CAN BE EVALUATED WITHOUT RETRAINING THE NETWORK.
+014500*----------------------------------------------------------
+014510 4300-WRITE-THRESHOLD-REPORT.
+014520     MOVE "LOTE" TO WS-THRESH-SOURCE.
+014530     MOVE WS-TESTVEC-ROW TO WS-THRESH-CASE-D.
+014540     PERFORM 4310-WRITE-ONE-THRESHOLD-LINE
+014550             THRU 4310-WRITE-ONE-THRESHOLD-LINE-EXIT
+014560                 VARYING ThresholdIndex FROM 1 BY 1
+014570                 UNTIL ThresholdIndex > 5.
+014580
+014590 4300-WRITE-THRESHOLD-REPORT-EXIT.
+014600     EXIT.
+014610
+014620 4310-WRITE-ONE-THRESHOLD-LINE.
+014630     MOVE THR-VALUE(ThresholdIndex) TO WS-THRESH-LIMIAR-D.
+014640     IF WS-WEIGHTED-SUM >= THR-VALUE(ThresholdIndex)
+014650         MOVE 1 TO WS-THRESH-SAIDA
+014660     ELSE
+014670         MOVE 0 TO WS-THRESH-SAIDA
+014680     END-IF.
+014690
+014700     MOVE SPACES TO WS-THRESHOLD-LINE.
+014710     STRING WS-THRESH-SOURCE " CASO=" WS-THRESH-CASE-D
+014720             " LIMIAR=" WS-THRESH-LIMIAR-D
+014730             " SAIDA=" WS-THRESH-SAIDA
+014740             DELIMITED BY SIZE
+014750         INTO WS-THRESHOLD-LINE.
+014760     MOVE WS-THRESHOLD-LINE TO THRESHOLD-RECORD.
+014770     WRITE THRESHOLD-RECORD.
+014780
+014790 4310-WRITE-ONE-THRESHOLD-LINE-EXIT.
+014800     EXIT.
+014810
+014820*----------------------------------------------------------
+014830* 6000-COMPUTE-SAIDA -- SHARED WEIGHTED-SUM-PLUS-THRESHOLD
+014840* LOGIC. CALLER LOADS WS-CALC-X(1..FEATURECOUNT) FIRST;
+014850* SAIDA COMES BACK AS THE 0/1 DECISION.
+014860*----------------------------------------------------------
+014870 6000-COMPUTE-SAIDA.
+014880     MOVE 0 TO WS-WEIGHTED-SUM.
+014890     PERFORM 6010-ACCUMULATE-FEATURE
+014900             THRU 6010-ACCUMULATE-FEATURE-EXIT
+014910                 VARYING FeatureIndex FROM 1 BY 1
+014920                 UNTIL FeatureIndex > FeatureCount
+014930
+014940     IF UseBias = 'S'
+014950         ADD WBIAS TO WS-WEIGHTED-SUM
+014960     END-IF
+014970
+014980     IF WS-WEIGHTED-SUM >= 0
+014990         MOVE 1 TO Saida
+015000     ELSE
+015010         MOVE 0 TO Saida
+015020     END-IF.
+015030
+015040 6000-COMPUTE-SAIDA-EXIT.
+015050     EXIT.
+015060
+015070 6010-ACCUMULATE-FEATURE.
+015080     COMPUTE WS-WEIGHTED-SUM = WS-WEIGHTED-SUM
+015090             + (WT-W(FeatureIndex) * WS-CALC-X(FeatureIndex)).
+015100
+015110 6010-ACCUMULATE-FEATURE-EXIT.
+015120     EXIT.
+015130
+015140*----------------------------------------------------------
+015150* 8000-SAVE-WEIGHTS -- WRITE THE FINAL WEIGHTS OUT SO THE
+015160* NEXT RUN PICKS UP WHERE THIS ONE LEFT OFF.
+015170*----------------------------------------------------------
+015180 8000-SAVE-WEIGHTS.
+015190     PERFORM 8010-CASH-ONE-WEIGHT
+015200             THRU 8010-CASH-ONE-WEIGHT-EXIT
+015210                 VARYING FeatureIndex FROM 1 BY 1
+015220                 UNTIL FeatureIndex > 5.
+015230     MOVE WBIAS TO CASHWBIAS.
+015240
+015250     OPEN OUTPUT WEIGHTS-FILE.
+015260     PERFORM 8020-WRITE-ONE-WEIGHT
+015270             THRU 8020-WRITE-ONE-WEIGHT-EXIT
+015280                 VARYING FeatureIndex FROM 1 BY 1
+015290                 UNTIL FeatureIndex > 5.
+015300     MOVE CASHWBIAS TO WR-WBIAS.
+015310     WRITE WEIGHTS-RECORD.
+015320     CLOSE WEIGHTS-FILE.
+015330
+015340 8000-SAVE-WEIGHTS-EXIT.
+015350     EXIT.
+015360
+015370 8010-CASH-ONE-WEIGHT.
+015380     MOVE WT-W(FeatureIndex) TO CASHW(FeatureIndex).
+015390
+015400 8010-CASH-ONE-WEIGHT-EXIT.
+015410     EXIT.
+015420
+015430 8020-WRITE-ONE-WEIGHT.
+015440     MOVE CASHW(FeatureIndex) TO WR-WEIGHT(FeatureIndex).
+015450
+015460 8020-WRITE-ONE-WEIGHT-EXIT.
+015470     EXIT.
